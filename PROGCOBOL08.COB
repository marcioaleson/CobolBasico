@@ -7,23 +7,421 @@
       *DATA = 10/07/24
       ********************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADES-FILE ASSIGN TO "STUDENTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-STUDENTF.
+           SELECT RECUPERACAO-FILE ASSIGN TO "RECUPF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RECUPF.
+           SELECT GRADE-HIST-FILE ASSIGN TO "GRADEHF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-GRADEHF.
+           SELECT REPORT-FILE ASSIGN TO "REPORTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-REPORTF.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CKPTF.
+           SELECT GRADE-EXPORT-FILE ASSIGN TO "GRADEXF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-GRADEXF.
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-GRADES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SG-REGISTRO.
+           05  SG-ID                   PIC X(06).
+           05  SG-NOME                 PIC X(30).
+           05  SG-NOTA1                PIC 9(02).
+           05  SG-NOTA2                PIC 9(02).
+
+       FD  RECUPERACAO-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RC-REGISTRO.
+           05  RC-ID                   PIC X(06).
+           05  RC-NOME                 PIC X(30).
+           05  RC-MEDIA                PIC 9(02)V9.
+
+       FD  GRADE-HIST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GH-REGISTRO.
+           05  GH-ID                   PIC X(06).
+           05  GH-TERM-CODE            PIC X(06).
+           05  GH-MEDIA                PIC 9(02)V9.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RL-LINHA                    PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CK-REGISTRO.
+           05  CK-ULTIMO-ID            PIC X(06).
+           05  CK-TOTAL-ALUNOS         PIC 9(05).
+           05  CK-TOTAL-APROVADO       PIC 9(05).
+           05  CK-TOTAL-RECUPERACAO    PIC 9(05).
+           05  CK-TOTAL-REPROVADO      PIC 9(05).
+           05  CK-HASH-TOTAL           PIC 9(09).
+
+       FD  GRADE-EXPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GX-REGISTRO-DETALHE.
+           05  GX-TIPO                 PIC X(01).
+           05  GX-ID                   PIC X(06).
+           05  GX-MEDIA                PIC 9(02)V9.
+           05  GX-STATUS               PIC X(11).
+           05  FILLER                  PIC X(19).
+       01  GX-REGISTRO-CONTROLE REDEFINES GX-REGISTRO-DETALHE.
+           05  GX-C-TIPO               PIC X(01).
+           05  GX-C-QTDE-REG           PIC 9(07).
+           05  GX-C-HASH-TOTAL         PIC 9(09).
+           05  FILLER                  PIC X(23).
        WORKING-STORAGE SECTION.
        77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO         PIC X(01) VALUE 'N'.
+         88 FIM-ARQUIVO           VALUE 'S'.
+       77 WRK-TOTAL-ALUNOS        PIC 9(05) COMP VALUE ZERO.
+       77 WRK-TOTAL-APROVADO      PIC 9(05) COMP VALUE ZERO.
+       77 WRK-TOTAL-RECUPERACAO   PIC 9(05) COMP VALUE ZERO.
+       77 WRK-TOTAL-REPROVADO     PIC 9(05) COMP VALUE ZERO.
+       77 WRK-TERM-CODE           PIC X(06) VALUE SPACES.
+       77 WRK-STATUS-GRADEHF      PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-RECUPF       PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-REPORTF      PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-GRADEXF      PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-STUDENTF     PIC X(02) VALUE SPACES.
+       77 WRK-LETRA               PIC X(01) VALUE SPACES.
+       77 WRK-GPA                 PIC 9(01)V9 VALUE ZERO.
+       77 WRK-TURMA-ID            PIC X(10) VALUE SPACES.
+       77 WRK-DATA-EXECUCAO       PIC 9(08) VALUE ZERO.
+       77 WRK-PCT-APROVADO        PIC 9(03)V99 VALUE ZERO.
+       77 WRK-PCT-RECUPERACAO     PIC 9(03)V99 VALUE ZERO.
+       77 WRK-PCT-REPROVADO       PIC 9(03)V99 VALUE ZERO.
+       77 WRK-STATUS-CKPTF        PIC X(02) VALUE SPACES.
+       77 WRK-ULTIMO-ID-PROC      PIC X(06) VALUE SPACES.
+       77 WRK-MODO-RESTART        PIC X(01) VALUE 'N'.
+         88 MODO-RESTART          VALUE 'S'.
+       77 WRK-CONTADOR-CKPT       PIC 9(03) COMP VALUE ZERO.
+       77 WRK-SEQ-LIDO            PIC 9(05) COMP VALUE ZERO.
+       77 WRK-INTERVALO-CKPT      PIC 9(03) COMP VALUE 1.
+       77 WRK-HASH-TOTAL          PIC 9(09) COMP VALUE ZERO.
+       77 WRK-MEDIA-INT           PIC 9(03) VALUE ZERO.
+
+       01  RL-CABECALHO-1.
+           05  FILLER              PIC X(19) VALUE 'RELATORIO DE NOTAS'.
+           05  FILLER              PIC X(09) VALUE ' - TURMA '.
+           05  RL-C1-TURMA         PIC X(10).
+           05  FILLER              PIC X(09) VALUE ' - TERMO '.
+           05  RL-C1-TERMO         PIC X(06).
+           05  FILLER              PIC X(08) VALUE ' - DATA '.
+           05  RL-C1-DATA          PIC 9(08).
+           05  FILLER              PIC X(11) VALUE SPACES.
+
+       01  RL-DETALHE.
+           05  RL-D-ID             PIC X(06).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  RL-D-NOME           PIC X(30).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  FILLER              PIC X(06) VALUE 'MEDIA '.
+           05  RL-D-MEDIA          PIC Z9.9.
+           05  FILLER              PIC X(07) VALUE ' LETRA '.
+           05  RL-D-LETRA          PIC X(01).
+           05  FILLER              PIC X(05) VALUE ' GPA '.
+           05  RL-D-GPA            PIC 9.9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  RL-D-STATUS         PIC X(11).
+
+       01  RL-RODAPE-1.
+           05  FILLER              PIC X(25) VALUE
+               'TOTAL DE ALUNOS.......: '.
+           05  RL-R1-TOTAL         PIC ZZZZ9.
+           05  FILLER              PIC X(50) VALUE SPACES.
+
+       01  RL-RODAPE-2.
+           05  FILLER              PIC X(25) VALUE
+               'TOTAL APROVADO........: '.
+           05  RL-R2-QTDE          PIC ZZZZ9.
+           05  FILLER              PIC X(04) VALUE ' (  '.
+           05  RL-R2-PCT           PIC ZZ9.99.
+           05  FILLER              PIC X(03) VALUE '%) '.
+           05  FILLER              PIC X(43) VALUE SPACES.
+
+       01  RL-RODAPE-3.
+           05  FILLER              PIC X(25) VALUE
+               'TOTAL RECUPERACAO.....: '.
+           05  RL-R3-QTDE          PIC ZZZZ9.
+           05  FILLER              PIC X(04) VALUE ' (  '.
+           05  RL-R3-PCT           PIC ZZ9.99.
+           05  FILLER              PIC X(03) VALUE '%) '.
+           05  FILLER              PIC X(43) VALUE SPACES.
+
+       01  RL-RODAPE-4.
+           05  FILLER              PIC X(25) VALUE
+               'TOTAL REPROVADO.......: '.
+           05  RL-R4-QTDE          PIC ZZZZ9.
+           05  FILLER              PIC X(04) VALUE ' (  '.
+           05  RL-R4-PCT           PIC ZZ9.99.
+           05  FILLER              PIC X(03) VALUE '%) '.
+           05  FILLER              PIC X(43) VALUE SPACES.
+
+       01  RL-RODAPE-5.
+           05  FILLER              PIC X(25) VALUE
+               'TOTAL DE REGISTROS....: '.
+           05  RL-R5-TOTAL         PIC ZZZZ9.
+           05  FILLER              PIC X(50) VALUE SPACES.
        PROCEDURE DIVISION.
-       ACCEPT WRK-NOTA1.
-       ACCEPT WRK-NOTA2.
-         COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
-         DISPLAY 'MEDIA ' WRK-MEDIA.
+       0000-PRINCIPAL.
+           DISPLAY 'TURMA..'.
+           ACCEPT WRK-TURMA-ID.
+           DISPLAY 'CODIGO DO TERMO/PERIODO..'.
+           ACCEPT WRK-TERM-CODE.
+           ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+           PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-EXIT.
+           PERFORM 2000-PROCESSA-ALUNO THRU 2000-PROCESSA-ALUNO-EXIT
+               UNTIL FIM-ARQUIVO.
+           PERFORM 8000-FINALIZA THRU 8000-FINALIZA-EXIT.
+           STOP RUN.
+
+       1000-INICIALIZA.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-STATUS-CKPTF = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-ULTIMO-ID TO WRK-ULTIMO-ID-PROC
+                       MOVE CK-TOTAL-ALUNOS TO WRK-TOTAL-ALUNOS
+                       MOVE CK-TOTAL-APROVADO TO WRK-TOTAL-APROVADO
+                       MOVE CK-TOTAL-RECUPERACAO
+                           TO WRK-TOTAL-RECUPERACAO
+                       MOVE CK-TOTAL-REPROVADO TO WRK-TOTAL-REPROVADO
+                       MOVE CK-HASH-TOTAL TO WRK-HASH-TOTAL
+                       SET MODO-RESTART TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           OPEN INPUT STUDENT-GRADES-FILE.
+           IF WRK-STATUS-STUDENTF = '35'
+               DISPLAY 'ARQUIVO DE ALUNOS INEXISTENTE'
+               SET FIM-ARQUIVO TO TRUE
+           END-IF.
+           IF MODO-RESTART
+               OPEN EXTEND RECUPERACAO-FILE
+               IF WRK-STATUS-RECUPF = '35'
+                   OPEN OUTPUT RECUPERACAO-FILE
+                   CLOSE RECUPERACAO-FILE
+                   OPEN EXTEND RECUPERACAO-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RECUPERACAO-FILE
+           END-IF.
+           OPEN EXTEND GRADE-HIST-FILE.
+           IF WRK-STATUS-GRADEHF = '35'
+               OPEN OUTPUT GRADE-HIST-FILE
+               CLOSE GRADE-HIST-FILE
+               OPEN EXTEND GRADE-HIST-FILE
+           END-IF.
+           IF MODO-RESTART
+               OPEN EXTEND REPORT-FILE
+               IF WRK-STATUS-REPORTF = '35'
+                   OPEN OUTPUT REPORT-FILE
+                   CLOSE REPORT-FILE
+                   OPEN EXTEND REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+           IF MODO-RESTART
+               OPEN EXTEND GRADE-EXPORT-FILE
+               IF WRK-STATUS-GRADEXF = '35'
+                   OPEN OUTPUT GRADE-EXPORT-FILE
+                   CLOSE GRADE-EXPORT-FILE
+                   OPEN EXTEND GRADE-EXPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT GRADE-EXPORT-FILE
+           END-IF.
+           MOVE WRK-TURMA-ID TO RL-C1-TURMA.
+           MOVE WRK-TERM-CODE TO RL-C1-TERMO.
+           MOVE WRK-DATA-EXECUCAO TO RL-C1-DATA.
+           IF NOT MODO-RESTART
+               WRITE RL-LINHA FROM RL-CABECALHO-1
+           END-IF.
+           IF NOT FIM-ARQUIVO
+               READ STUDENT-GRADES-FILE
+                   AT END
+                       SET FIM-ARQUIVO TO TRUE
+               END-READ
+               IF NOT FIM-ARQUIVO
+                   MOVE 1 TO WRK-SEQ-LIDO
+               END-IF
+           END-IF.
+           IF MODO-RESTART AND NOT FIM-ARQUIVO
+               PERFORM 1100-AVANCA-CHECKPOINT
+                   THRU 1100-AVANCA-CHECKPOINT-EXIT
+                   UNTIL FIM-ARQUIVO
+                   OR WRK-SEQ-LIDO > WRK-TOTAL-ALUNOS
+           END-IF.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+       1100-AVANCA-CHECKPOINT.
+           READ STUDENT-GRADES-FILE
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+           IF NOT FIM-ARQUIVO
+               ADD 1 TO WRK-SEQ-LIDO
+           END-IF.
+       1100-AVANCA-CHECKPOINT-EXIT.
+           EXIT.
+
+       2000-PROCESSA-ALUNO.
+           MOVE SG-NOTA1 TO WRK-NOTA1.
+           MOVE SG-NOTA2 TO WRK-NOTA2.
+           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           ADD 1 TO WRK-TOTAL-ALUNOS.
+           MOVE SG-ID TO GH-ID.
+           MOVE WRK-TERM-CODE TO GH-TERM-CODE.
+           MOVE WRK-MEDIA TO GH-MEDIA.
+           WRITE GH-REGISTRO.
+           PERFORM 3000-CONVERTE-LETRA-GPA
+               THRU 3000-CONVERTE-LETRA-GPA-EXIT.
+           DISPLAY SG-ID ' ' SG-NOME ' MEDIA ' WRK-MEDIA
+               ' LETRA ' WRK-LETRA ' GPA ' WRK-GPA.
            IF WRK-MEDIA >= 6
                DISPLAY 'APROVADO'
+               ADD 1 TO WRK-TOTAL-APROVADO
+               MOVE 'APROVADO' TO RL-D-STATUS
            ELSE
                IF WRK-MEDIA >= 2
                    DISPLAY 'RECUPARACAO'
+                   ADD 1 TO WRK-TOTAL-RECUPERACAO
+                   MOVE SG-ID TO RC-ID
+                   MOVE SG-NOME TO RC-NOME
+                   MOVE WRK-MEDIA TO RC-MEDIA
+                   WRITE RC-REGISTRO
+                   MOVE 'RECUPARACAO' TO RL-D-STATUS
                ELSE
                    DISPLAY 'REPROVADO'
+                   ADD 1 TO WRK-TOTAL-REPROVADO
+                   MOVE 'REPROVADO' TO RL-D-STATUS
                END-IF
            END-IF.
-       STOP RUN.
+           MOVE SG-ID TO RL-D-ID.
+           MOVE SG-NOME TO RL-D-NOME.
+           MOVE WRK-MEDIA TO RL-D-MEDIA.
+           MOVE WRK-LETRA TO RL-D-LETRA.
+           MOVE WRK-GPA TO RL-D-GPA.
+           WRITE RL-LINHA FROM RL-DETALHE.
+           MOVE SPACES TO GX-REGISTRO-DETALHE.
+           MOVE 'D' TO GX-TIPO.
+           MOVE SG-ID TO GX-ID.
+           MOVE WRK-MEDIA TO GX-MEDIA.
+           MOVE RL-D-STATUS TO GX-STATUS.
+           WRITE GX-REGISTRO-DETALHE.
+           COMPUTE WRK-MEDIA-INT = WRK-MEDIA * 10.
+           ADD WRK-MEDIA-INT TO WRK-HASH-TOTAL.
+           MOVE SG-ID TO WRK-ULTIMO-ID-PROC.
+           ADD 1 TO WRK-CONTADOR-CKPT.
+           IF WRK-CONTADOR-CKPT >= WRK-INTERVALO-CKPT
+               PERFORM 7000-GRAVA-CHECKPOINT
+                   THRU 7000-GRAVA-CHECKPOINT-EXIT
+               MOVE ZERO TO WRK-CONTADOR-CKPT
+           END-IF.
+           READ STUDENT-GRADES-FILE
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ.
+       2000-PROCESSA-ALUNO-EXIT.
+           EXIT.
+
+       7000-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WRK-ULTIMO-ID-PROC TO CK-ULTIMO-ID.
+           MOVE WRK-TOTAL-ALUNOS TO CK-TOTAL-ALUNOS.
+           MOVE WRK-TOTAL-APROVADO TO CK-TOTAL-APROVADO.
+           MOVE WRK-TOTAL-RECUPERACAO TO CK-TOTAL-RECUPERACAO.
+           MOVE WRK-TOTAL-REPROVADO TO CK-TOTAL-REPROVADO.
+           MOVE WRK-HASH-TOTAL TO CK-HASH-TOTAL.
+           WRITE CK-REGISTRO.
+           CLOSE CHECKPOINT-FILE.
+       7000-GRAVA-CHECKPOINT-EXIT.
+           EXIT.
+
+       3000-CONVERTE-LETRA-GPA.
+           IF WRK-MEDIA >= 9
+               MOVE 'A' TO WRK-LETRA
+               MOVE 4.0 TO WRK-GPA
+           ELSE
+               IF WRK-MEDIA >= 8
+                   MOVE 'B' TO WRK-LETRA
+                   MOVE 3.0 TO WRK-GPA
+               ELSE
+                   IF WRK-MEDIA >= 7
+                       MOVE 'C' TO WRK-LETRA
+                       MOVE 2.0 TO WRK-GPA
+                   ELSE
+                       IF WRK-MEDIA >= 6
+                           MOVE 'D' TO WRK-LETRA
+                           MOVE 1.0 TO WRK-GPA
+                       ELSE
+                           IF WRK-MEDIA >= 2
+                               MOVE 'R' TO WRK-LETRA
+                               MOVE 0.5 TO WRK-GPA
+                           ELSE
+                               MOVE 'F' TO WRK-LETRA
+                               MOVE 0.0 TO WRK-GPA
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       3000-CONVERTE-LETRA-GPA-EXIT.
+           EXIT.
+
+       8000-FINALIZA.
+           DISPLAY 'RESUMO DA TURMA'.
+           DISPLAY 'TOTAL DE ALUNOS.......: ' WRK-TOTAL-ALUNOS.
+           DISPLAY 'TOTAL APROVADO........: ' WRK-TOTAL-APROVADO.
+           DISPLAY 'TOTAL RECUPERACAO.....: ' WRK-TOTAL-RECUPERACAO.
+           DISPLAY 'TOTAL REPROVADO.......: ' WRK-TOTAL-REPROVADO.
+           IF WRK-TOTAL-ALUNOS > 0
+               COMPUTE WRK-PCT-APROVADO ROUNDED =
+                   (WRK-TOTAL-APROVADO * 100) / WRK-TOTAL-ALUNOS
+               COMPUTE WRK-PCT-RECUPERACAO ROUNDED =
+                   (WRK-TOTAL-RECUPERACAO * 100) / WRK-TOTAL-ALUNOS
+               COMPUTE WRK-PCT-REPROVADO ROUNDED =
+                   (WRK-TOTAL-REPROVADO * 100) / WRK-TOTAL-ALUNOS
+           END-IF.
+           MOVE WRK-TOTAL-ALUNOS TO RL-R1-TOTAL.
+           WRITE RL-LINHA FROM RL-RODAPE-1.
+           MOVE WRK-TOTAL-APROVADO TO RL-R2-QTDE.
+           MOVE WRK-PCT-APROVADO TO RL-R2-PCT.
+           WRITE RL-LINHA FROM RL-RODAPE-2.
+           MOVE WRK-TOTAL-RECUPERACAO TO RL-R3-QTDE.
+           MOVE WRK-PCT-RECUPERACAO TO RL-R3-PCT.
+           WRITE RL-LINHA FROM RL-RODAPE-3.
+           MOVE WRK-TOTAL-REPROVADO TO RL-R4-QTDE.
+           MOVE WRK-PCT-REPROVADO TO RL-R4-PCT.
+           WRITE RL-LINHA FROM RL-RODAPE-4.
+           MOVE WRK-TOTAL-ALUNOS TO RL-R5-TOTAL.
+           WRITE RL-LINHA FROM RL-RODAPE-5.
+           MOVE SPACES TO GX-REGISTRO-CONTROLE.
+           MOVE 'T' TO GX-C-TIPO.
+           MOVE WRK-TOTAL-ALUNOS TO GX-C-QTDE-REG.
+           MOVE WRK-HASH-TOTAL TO GX-C-HASH-TOTAL.
+           WRITE GX-REGISTRO-CONTROLE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE STUDENT-GRADES-FILE.
+           CLOSE RECUPERACAO-FILE.
+           CLOSE GRADE-HIST-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE GRADE-EXPORT-FILE.
+       8000-FINALIZA-EXIT.
+           EXIT.
