@@ -10,24 +10,253 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMF"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS US-USUARIO
+               FILE STATUS IS WRK-STATUS-USERMF.
+           SELECT USER-MAINT-FILE ASSIGN TO "USERMTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-USERMTF.
+           SELECT ACCESS-AUDIT-FILE ASSIGN TO "AUDITF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AUDITF.
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  US-REGISTRO.
+           05  US-USUARIO              PIC X(20).
+           05  US-NIVEL                PIC 9(02).
+           05  US-SENHA                PIC X(10).
+           05  US-STATUS               PIC X(01).
+             88 US-ATIVO                VALUE 'A'.
+             88 US-INATIVO              VALUE 'I'.
+           05  US-TENTATIVAS           PIC 9(02).
+           05  US-BLOQUEADO            PIC X(01).
+             88 US-CONTA-BLOQUEADA      VALUE 'S'.
+             88 US-CONTA-DESBLOQUEADA   VALUE 'N'.
+
+       FD  USER-MAINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  UM-REGISTRO.
+           05  UM-TIPO-TRANS           PIC X(01).
+             88 UM-INCLUSAO             VALUE 'A'.
+             88 UM-ALTERACAO            VALUE 'C'.
+             88 UM-DESATIVACAO          VALUE 'D'.
+           05  UM-USUARIO              PIC X(20).
+           05  UM-NIVEL                PIC 9(02).
+           05  UM-SENHA                PIC X(10).
+
+       FD  ACCESS-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AA-REGISTRO.
+           05  AA-USUARIO              PIC X(20).
+           05  AA-NIVEL                PIC 9(02).
+           05  AA-DATA                 PIC 9(08).
+           05  AA-HORA                 PIC 9(06).
+           05  AA-RESULTADO            PIC X(11).
+
        WORKING-STORAGE SECTION.
        77 WRK-USUARIO PIC X(20) VALUE SPACES.
        77 WRK-NIVEL PIC 9(02) VALUE ZEROS.
          88 ADM VALUE 01.
          88 USER VALUE 02.
+         88 GUEST VALUE 03.
+
+       77 WRK-MODO-EXECUCAO       PIC X(01) VALUE SPACES.
+         88 MODO-MANUTENCAO        VALUE 'M'.
+         88 MODO-CHECAGEM          VALUE 'C'.
+       77 WRK-STATUS-USERMF       PIC X(02) VALUE SPACES.
+       77 WRK-STATUS-USERMTF      PIC X(02) VALUE SPACES.
+       77 WRK-FIM-MAINT           PIC X(01) VALUE 'N'.
+         88 FIM-MAINT              VALUE 'S'.
+       77 WRK-STATUS-AUDITF       PIC X(02) VALUE SPACES.
+       77 WRK-DATA-ATUAL          PIC 9(08) VALUE ZEROS.
+       77 WRK-HORA-ATUAL          PIC 9(06) VALUE ZEROS.
+       77 WRK-RESULTADO-ACESSO    PIC X(11) VALUE SPACES.
+       77 WRK-SENHA-DIGITADA      PIC X(10) VALUE SPACES.
+       77 WRK-LIMITE-TENTATIVAS   PIC 9(02) COMP VALUE 3.
 
        PROCEDURE DIVISION.
-         DISPLAY 'USUARIO..'
-         ACCEPT WRK-USUARIO.
-
-         DISPLAY 'NIVEL..'
-         ACCEPT WRK-NIVEL.
-
-         IF ADM
-             DISPLAY 'NIVEL - ADMINISTRADOR'
-         ELSE
-           IF USER
-               DISPLAY 'NIVEL USUARIO'
-         END-IF.
-       STOP RUN.
+       0000-PRINCIPAL.
+           DISPLAY 'MODO (M-MANUTENCAO / C-CHECAGEM)..'.
+           ACCEPT WRK-MODO-EXECUCAO.
+           IF MODO-MANUTENCAO
+               PERFORM 1000-MANUTENCAO-CADASTRO
+                   THRU 1000-MANUTENCAO-CADASTRO-EXIT
+           ELSE
+               PERFORM 2000-CHECAGEM-ACESSO
+                   THRU 2000-CHECAGEM-ACESSO-EXIT
+           END-IF.
+           STOP RUN.
+
+       1000-MANUTENCAO-CADASTRO.
+           OPEN I-O USER-MASTER-FILE.
+           IF WRK-STATUS-USERMF = '35'
+               CLOSE USER-MASTER-FILE
+               OPEN OUTPUT USER-MASTER-FILE
+               CLOSE USER-MASTER-FILE
+               OPEN I-O USER-MASTER-FILE
+           END-IF.
+           OPEN INPUT USER-MAINT-FILE.
+           IF WRK-STATUS-USERMTF = '35'
+               DISPLAY 'ARQUIVO DE MANUTENCAO INEXISTENTE'
+               SET FIM-MAINT TO TRUE
+           ELSE
+               READ USER-MAINT-FILE
+                   AT END
+                       SET FIM-MAINT TO TRUE
+               END-READ
+           END-IF.
+           PERFORM 1100-PROCESSA-TRANSACAO
+               THRU 1100-PROCESSA-TRANSACAO-EXIT
+               UNTIL FIM-MAINT.
+           CLOSE USER-MASTER-FILE.
+           CLOSE USER-MAINT-FILE.
+       1000-MANUTENCAO-CADASTRO-EXIT.
+           EXIT.
+
+       1100-PROCESSA-TRANSACAO.
+           MOVE SPACES TO US-REGISTRO.
+           MOVE UM-USUARIO TO US-USUARIO.
+           IF UM-INCLUSAO
+               MOVE UM-NIVEL TO US-NIVEL
+               MOVE UM-SENHA TO US-SENHA
+               SET US-ATIVO TO TRUE
+               MOVE ZERO TO US-TENTATIVAS
+               SET US-CONTA-DESBLOQUEADA TO TRUE
+               WRITE US-REGISTRO
+                   INVALID KEY
+                       DISPLAY 'USUARIO JA CADASTRADO: ' UM-USUARIO
+               END-WRITE
+           ELSE
+               READ USER-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY 'USUARIO NAO ENCONTRADO: ' UM-USUARIO
+               END-READ
+               IF WRK-STATUS-USERMF = '00'
+                   IF UM-ALTERACAO
+                       MOVE UM-NIVEL TO US-NIVEL
+                       MOVE UM-SENHA TO US-SENHA
+                       MOVE ZERO TO US-TENTATIVAS
+                       SET US-CONTA-DESBLOQUEADA TO TRUE
+                       REWRITE US-REGISTRO
+                   ELSE
+                       IF UM-DESATIVACAO
+                           SET US-INATIVO TO TRUE
+                           REWRITE US-REGISTRO
+                       ELSE
+                           DISPLAY 'TIPO DE TRANSACAO INVALIDO: '
+                               UM-TIPO-TRANS ' USUARIO ' UM-USUARIO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           READ USER-MAINT-FILE
+               AT END
+                   SET FIM-MAINT TO TRUE
+           END-READ.
+       1100-PROCESSA-TRANSACAO-EXIT.
+           EXIT.
+
+       2000-CHECAGEM-ACESSO.
+           OPEN I-O USER-MASTER-FILE.
+           OPEN EXTEND ACCESS-AUDIT-FILE.
+           IF WRK-STATUS-AUDITF = '35'
+               OPEN OUTPUT ACCESS-AUDIT-FILE
+               CLOSE ACCESS-AUDIT-FILE
+               OPEN EXTEND ACCESS-AUDIT-FILE
+           END-IF.
+           MOVE ZEROS TO WRK-NIVEL.
+           MOVE 'REJEITADO' TO WRK-RESULTADO-ACESSO.
+           IF WRK-STATUS-USERMF = '35'
+               DISPLAY 'CADASTRO DE USUARIOS INEXISTENTE'
+               CLOSE ACCESS-AUDIT-FILE
+           ELSE
+               DISPLAY 'USUARIO..'
+               ACCEPT WRK-USUARIO
+               DISPLAY 'SENHA..'
+               ACCEPT WRK-SENHA-DIGITADA
+               MOVE WRK-USUARIO TO US-USUARIO
+               READ USER-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY 'USUARIO NAO CADASTRADO'
+               END-READ
+               IF WRK-STATUS-USERMF = '00'
+                   PERFORM 2200-VALIDA-ACESSO
+                       THRU 2200-VALIDA-ACESSO-EXIT
+               END-IF
+               PERFORM 2100-GRAVA-AUDITORIA
+                   THRU 2100-GRAVA-AUDITORIA-EXIT
+               CLOSE USER-MASTER-FILE
+               CLOSE ACCESS-AUDIT-FILE
+           END-IF.
+       2000-CHECAGEM-ACESSO-EXIT.
+           EXIT.
+
+       2200-VALIDA-ACESSO.
+           IF US-INATIVO
+               DISPLAY 'USUARIO INATIVO'
+               MOVE 'INATIVO' TO WRK-RESULTADO-ACESSO
+           ELSE
+               IF US-CONTA-BLOQUEADA
+                   DISPLAY 'CONTA BLOQUEADA'
+                   MOVE 'BLOQUEADO' TO WRK-RESULTADO-ACESSO
+               ELSE
+                   IF US-SENHA = WRK-SENHA-DIGITADA
+                       MOVE ZERO TO US-TENTATIVAS
+                       REWRITE US-REGISTRO
+                       MOVE US-NIVEL TO WRK-NIVEL
+                       PERFORM 2300-DETERMINA-NIVEL
+                           THRU 2300-DETERMINA-NIVEL-EXIT
+                   ELSE
+                       ADD 1 TO US-TENTATIVAS
+                       DISPLAY 'SENHA INVALIDA'
+                       MOVE 'REJEITADO' TO WRK-RESULTADO-ACESSO
+                       IF US-TENTATIVAS >= WRK-LIMITE-TENTATIVAS
+                           SET US-CONTA-BLOQUEADA TO TRUE
+                           DISPLAY 'CONTA BLOQUEADA POR TENTATIVAS'
+                           MOVE 'BLOQUEADO' TO WRK-RESULTADO-ACESSO
+                       END-IF
+                       REWRITE US-REGISTRO
+                   END-IF
+               END-IF
+           END-IF.
+       2200-VALIDA-ACESSO-EXIT.
+           EXIT.
+
+       2300-DETERMINA-NIVEL.
+           IF ADM
+               DISPLAY 'NIVEL - ADMINISTRADOR'
+               MOVE 'ADM' TO WRK-RESULTADO-ACESSO
+           ELSE
+               IF USER
+                   DISPLAY 'NIVEL USUARIO'
+                   MOVE 'USER' TO WRK-RESULTADO-ACESSO
+               ELSE
+                   IF GUEST
+                       DISPLAY 'NIVEL VISITANTE'
+                       MOVE 'GUEST' TO WRK-RESULTADO-ACESSO
+                   ELSE
+                       DISPLAY 'NIVEL DESCONHECIDO'
+                       MOVE 'REJEITADO' TO WRK-RESULTADO-ACESSO
+                   END-IF
+               END-IF
+           END-IF.
+       2300-DETERMINA-NIVEL-EXIT.
+           EXIT.
+
+       2100-GRAVA-AUDITORIA.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-ATUAL FROM TIME.
+           MOVE WRK-USUARIO TO AA-USUARIO.
+           MOVE WRK-NIVEL TO AA-NIVEL.
+           MOVE WRK-DATA-ATUAL TO AA-DATA.
+           MOVE WRK-HORA-ATUAL TO AA-HORA.
+           MOVE WRK-RESULTADO-ACESSO TO AA-RESULTADO.
+           WRITE AA-REGISTRO.
+       2100-GRAVA-AUDITORIA-EXIT.
+           EXIT.
